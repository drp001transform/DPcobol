@@ -0,0 +1,84 @@
+//CWBATCH  JOB (ACCTNO),'D PALMER',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*****************************************************************
+//* PRODUCTION OVERNIGHT JOB - RUNS THE SITE ELEVATION SURVEY
+//* BATCH THROUGH COUNTBATCH/COUNTWATER.
+//*
+//* SCHEDULING: RUN NIGHTLY AFTER THE SURVEY EXTRACT JOB (CWEXTR)
+//* HAS LANDED PROD.CW.ELEVIN.NEW.  ON A CLEAN COMPLETION THE
+//* SURVEY EXTRACT IS PROMOTED TO PROD.CW.ELEVIN FOR TOMORROW'S
+//* COMPARISON RUNS.
+//*
+//* MODIFICATION HISTORY
+//*   09-AUG-2026  DP  CREATED.
+//*   09-AUG-2026  DP  ADDED CWCKPT FOR CHECKPOINT/RESTART.  ELEVOUT/
+//*                    EXCPRPT/DEPTHRPT DISP CHANGED TO MOD SO A
+//*                    RESTARTED RUN (ONE THAT FINDS A NON-ZERO
+//*                    CHECKPOINT) EXTENDS THEM INSTEAD OF FAILING
+//*                    DISP=NEW ON A DATASET THE EARLIER, INCOMPLETE
+//*                    RUN ALREADY CREATED.  A CLEAN RUN RESETS THE
+//*                    CHECKPOINT ITSELF, SO THE NEXT OVERNIGHT RUN IS
+//*                    NOT MISTAKEN FOR A RESTART.
+//*   09-AUG-2026  DP  CWCKPT CHANGED FROM DISP=MOD TO DISP=OLD.
+//*                    COUNTBATCH REWRITES CWCKPT'S SINGLE RECORD WITH
+//*                    A PLAIN OPEN OUTPUT, RELYING ON OPEN OUTPUT TO
+//*                    REPLACE THE RECORD EACH TIME - BUT DISP=MOD
+//*                    POSITIONS A SEQUENTIAL DATASET AT END-OF-DATA
+//*                    ON OPEN REGARDLESS OF WHAT THE PROGRAM ASKED
+//*                    FOR, SO EVERY CHECKPOINT WRITE WAS APPENDING A
+//*                    NEW RECORD INSTEAD OF REPLACING THE OLD ONE,
+//*                    AND READ-CHECKPOINT'S SINGLE READ ON RESTART
+//*                    WAS PICKING UP THE OLDEST RECORD IN THE FILE
+//*                    RATHER THAN THE CURRENT POSITION.  CWCKPT NOW
+//*                    RELIES ON DISP=OLD (NOT MOD) SO OPEN OUTPUT
+//*                    TRUNCATES AND REPLACES AS COUNTBATCH INTENDS;
+//*                    THIS MEANS PROD.CW.CKPT MUST BE ALLOCATED ONCE
+//*                    (E.G. BY A ONE-TIME IEFBR14/IDCAMS STEP) BEFORE
+//*                    THE FIRST RUN OF THIS JOB, SINCE DISP=OLD
+//*                    REQUIRES THE DATASET TO ALREADY EXIST.
+//*   09-AUG-2026  DP  GAVE CWRUNLOG THE SAME DISP=(MOD,CATLG,CATLG)
+//*                    PLUS SPACE/DCB TREATMENT AS THE OTHER REPORT
+//*                    DDS, SO IT CAN BE CREATED ON ITS OWN ON FIRST
+//*                    USE INSTEAD OF FAILING ALLOCATION BEFORE
+//*                    COUNTWATER'S WRITE-RUN-LOG-LINE EVER GETS A
+//*                    CHANCE TO FALL BACK TO OPEN OUTPUT.
+//*****************************************************************
+//CWSTEP   EXEC PGM=COUNTBATCH
+//STEPLIB  DD   DSN=PROD.CW.LOADLIB,DISP=SHR
+//ELEVIN   DD   DSN=PROD.CW.ELEVIN.NEW,DISP=SHR
+//ELEVOUT  DD   DSN=PROD.CW.ELEVOUT,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//EXCPRPT  DD   DSN=PROD.CW.EXCPRPT,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(CYL,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//DEPTHRPT DD   DSN=PROD.CW.DEPTHRPT,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(CYL,(10,10),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//*****************************************************************
+//* CWCKPT MUST ALREADY EXIST (ALLOCATED ONCE, E.G. BY IEFBR14/
+//* IDCAMS, BEFORE THE FIRST RUN) - DISP=OLD SO COUNTBATCH'S PLAIN
+//* OPEN OUTPUT ON EVERY CHECKPOINT WRITE TRUNCATES AND REPLACES THE
+//* SINGLE RECORD.  DISP=MOD WOULD POSITION THE DATASET AT END-OF-
+//* DATA ON OPEN AND TURN EVERY CHECKPOINT WRITE INTO AN APPEND.
+//*****************************************************************
+//CWCKPT   DD   DSN=PROD.CW.CKPT,DISP=OLD
+//CWRUNLOG DD   DSN=PROD.CW.RUNLOG,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(CYL,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//SYSOUT   DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
+//*
+//* SEND THE EXCEPTION REPORT TO THE OPERATIONS DISTRIBUTION LIST
+//* SO OUT-OF-RANGE SURVEY RECORDS GET LOOKED AT BEFORE THE NEXT
+//* OVERNIGHT RUN.
+//*
+//PRTEXC   EXEC PGM=IEBGENER,COND=(0,NE)
+//SYSPRINT DD   SYSOUT=*
+//SYSUT1   DD   DSN=PROD.CW.EXCPRPT,DISP=SHR
+//SYSUT2   DD   SYSOUT=(*,CWOPS)
+//SYSIN    DD   DUMMY
