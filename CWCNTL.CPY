@@ -0,0 +1,45 @@
+      ******************************************************************
+      * Author: DEREK PALMER
+      * Date: 9th AUGUST 2026
+      * Purpose: CONTROL BLOCK PASSED TO COUNTWATER ALONGSIDE THE RAW
+      *          ELEVATION-MAP-INPUT STRING.  HOLDS EVERYTHING COUNTWATER
+      *          RETURNS OR IS CONFIGURED WITH OTHER THAN THE RUNNING
+      *          TOTAL-WATER FIGURE ITSELF, SO THE CALLING INTERFACE
+      *          DOES NOT KEEP GROWING A NEW USING PARAMETER PER FEATURE.
+      * Modification History:
+      *   09-AUG-2026  DP  Created - site id, max wall height, reject
+      *                    status/reason for input validation.
+      *   09-AUG-2026  DP  Added CW-REPORT-MODE, CW-COLUMN-COUNT and
+      *                    CW-COLUMN-DEPTHS so a caller can ask for the
+      *                    standing-water depth at every column instead
+      *                    of just the site-wide TOTAL-WATER figure.
+      *   09-AUG-2026  DP  CW-MAX-WALL-HEIGHT is now signed (PIC S99)
+      *                    to carry back the max wall height of a
+      *                    profile with below-grade (negative)
+      *                    elevations, which may itself be negative.
+      *   09-AUG-2026  DP  Added CW-INPUT-FORMAT/CW-FIXED-COLUMN-COUNT
+      *                    so a caller can tell COUNTWATER its survey
+      *                    string is pipe-delimited or fixed-width
+      *                    instead of comma-delimited.  Default (space)
+      *                    behaves exactly as comma-delimited did
+      *                    before this field existed, so callers that
+      *                    never set it are unaffected.
+      *****************************************************************
+       01  CW-CONTROL-BLOCK.
+           03  CW-SITE-ID              PIC X(10).
+           03  CW-MAX-WALL-HEIGHT      PIC S99.
+           03  CW-STATUS-CODE          PIC X.
+               88  CW-STATUS-OK        VALUE "0".
+               88  CW-STATUS-REJECTED  VALUE "R".
+           03  CW-REJECT-REASON        PIC X(50).
+           03  CW-REPORT-MODE          PIC X.
+               88  CW-REPORT-TOTAL-ONLY VALUE "T".
+               88  CW-REPORT-PER-COLUMN VALUE "D".
+           03  CW-COLUMN-COUNT         PIC 9(4) COMP.
+           03  CW-COLUMN-DEPTHS.
+               05  CW-COLUMN-DEPTH     PIC 9(4) COMP OCCURS 500 TIMES.
+           03  CW-INPUT-FORMAT         PIC X.
+               88  CW-FORMAT-COMMA     VALUE SPACE "C".
+               88  CW-FORMAT-PIPE      VALUE "P".
+               88  CW-FORMAT-FIXED     VALUE "F".
+           03  CW-FIXED-COLUMN-COUNT   PIC 9(4) COMP.
