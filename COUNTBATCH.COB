@@ -0,0 +1,304 @@
+
+      ******************************************************************
+      * Author: DEREK PALMER
+      * Date: 9th AUGUST 2026
+      * Purpose: BATCH DRIVER TO RUN COUNTWATER OVER A FILE OF SITE
+      *          ELEVATION PROFILES AND PRODUCE A SUMMARY REPORT.
+      * Tectonics: cobc
+      * Modification History:
+      *   09-AUG-2026  DP  Created.
+      *   09-AUG-2026  DP  Switched to the CW-CONTROL-BLOCK linkage so
+      *                    MAX-WALL-HEIGHT comes straight back from
+      *                    COUNTWATER instead of being re-derived here.
+      *                    Rejected records (CW-STATUS-REJECTED) are
+      *                    written to DD EXCPRPT instead of the summary.
+      *   09-AUG-2026  DP  Widened SURVEY-PROFILE-DATA to match
+      *                    COUNTWATER's larger ELEVATION-MAP-INPUT.
+      *   09-AUG-2026  DP  Added DD DEPTHRPT: every accepted record is
+      *                    now run through COUNTWATER in per-column
+      *                    mode so the standing-water depth at each
+      *                    column can be reported, not just the
+      *                    site-wide total.
+      *   09-AUG-2026  DP  SUMMARY-MAX-WALL-HEIGHT now carries a sign
+      *                    to display CW-MAX-WALL-HEIGHT for a profile
+      *                    that is entirely below the zero datum.
+      *   09-AUG-2026  DP  Added checkpoint/restart: DD CWCKPT now
+      *                    carries the count of input records read (and
+      *                    rejected) as of the last checkpoint.  A run
+      *                    that finds a non-zero checkpoint on startup
+      *                    skips that many ELEVATION-SURVEY-FILE records
+      *                    and reopens ELEVOUT/EXCPRPT/DEPTHRPT EXTEND
+      *                    instead of OUTPUT, so a restart after an
+      *                    abend continues the reports instead of
+      *                    rerunning (and re-summarising) the whole
+      *                    dataset.  A clean finish resets the
+      *                    checkpoint to zero so the next full run
+      *                    starts fresh.
+      *   09-AUG-2026  DP  CWCKPT is now rewritten after every record
+      *                    instead of every 50.  Checkpointing only the
+      *                    input position at an interval let the output
+      *                    reports run ahead of the checkpoint - ELEVOUT/
+      *                    EXCPRPT/DEPTHRPT got a line for every record
+      *                    processed, not just every 50th, so a restart
+      *                    that skipped back to the last interval
+      *                    re-processed (and re-wrote, via OPEN EXTEND)
+      *                    every record between the interval and the
+      *                    abend.  Checkpointing every record keeps the
+      *                    restart position exactly in step with what
+      *                    has actually been written to the reports.
+      *   09-AUG-2026  DP  Added SURVEY-INPUT-FORMAT/SURVEY-FIXED-COL-
+      *                    COUNT to SURVEY-RECORD (mirroring TC-INPUT-
+      *                    FORMAT/TC-FIXED-COLUMN-COUNT in the harness)
+      *                    and wired PROCESS-SURVEY-RECORD to set
+      *                    CW-INPUT-FORMAT/CW-FIXED-COLUMN-COUNT from
+      *                    them before each CALL, so a production feed
+      *                    can carry pipe-delimited or fixed-width
+      *                    profiles per record instead of requiring
+      *                    every upstream extract to be comma-delimited.
+      *                    Existing ELEVIN records are shorter than the
+      *                    new layout; LINE SEQUENTIAL space-pads the
+      *                    missing tail on read, which SURVEY-FORMAT-
+      *                    COMMA treats the same as an explicit "C", so
+      *                    existing comma-delimited feeds are not
+      *                    affected.
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. COUNTBATCH.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ELEVATION-SURVEY-FILE  ASSIGN TO "ELEVIN"
+                   ORGANIZATION LINE SEQUENTIAL.
+           SELECT SUMMARY-REPORT-FILE    ASSIGN TO "ELEVOUT"
+                   ORGANIZATION LINE SEQUENTIAL.
+           SELECT EXCEPTION-REPORT-FILE  ASSIGN TO "EXCPRPT"
+                   ORGANIZATION LINE SEQUENTIAL.
+           SELECT DEPTH-REPORT-FILE      ASSIGN TO "DEPTHRPT"
+                   ORGANIZATION LINE SEQUENTIAL.
+           SELECT CHECKPOINT-FILE        ASSIGN TO "CWCKPT"
+                   ORGANIZATION LINE SEQUENTIAL
+                   FILE STATUS IS CHECKPOINT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ELEVATION-SURVEY-FILE.
+       01  SURVEY-RECORD.
+           03  SURVEY-SITE-ID          PIC X(10).
+           03  SURVEY-PROFILE-DATA     PIC X(2000).
+           03  SURVEY-INPUT-FORMAT     PIC X.
+               88  SURVEY-FORMAT-COMMA VALUE SPACE "C".
+               88  SURVEY-FORMAT-PIPE  VALUE "P".
+               88  SURVEY-FORMAT-FIXED VALUE "F".
+           03  SURVEY-FIXED-COL-COUNT  PIC 9(4).
+
+       FD  SUMMARY-REPORT-FILE.
+       01  SUMMARY-RECORD              PIC X(80).
+
+       FD  EXCEPTION-REPORT-FILE.
+       01  EXCEPTION-RECORD            PIC X(80).
+
+       FD  DEPTH-REPORT-FILE.
+       01  DEPTH-RECORD                PIC X(80).
+
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-RECORD.
+           03  CKPT-RECORDS-READ       PIC 9(6).
+           03  CKPT-RECORDS-REJECTED   PIC 9(6).
+
+       WORKING-STORAGE SECTION.
+       01  BATCH-SWITCHES.
+           03  END-OF-FILE-SWITCH      PIC X VALUE "N".
+               88 END-OF-FILE          VALUE "Y".
+
+       01  BATCH-COUNTERS.
+           03  RECORDS-READ            PIC 9(6) COMP VALUE 0.
+           03  RECORDS-REJECTED        PIC 9(6) COMP VALUE 0.
+
+       01  CHECKPOINT-FIELDS.
+           03  LAST-CHECKPOINT-COUNT   PIC 9(6) COMP VALUE 0.
+           03  SKIP-COUNTER            PIC 9(6) COMP.
+           03  CHECKPOINT-FILE-STATUS  PIC XX.
+               88 CHECKPOINT-FILE-NOT-FOUND
+                                       VALUE "35".
+
+       01  CALL-FIELDS.
+           03  CALL-TOTAL-WATER        PIC 9(4) COMP.
+           COPY CWCNTL.
+
+       01  SUMMARY-LINE.
+           03  SUMMARY-SITE-ID         PIC X(10).
+           03  FILLER                  PIC X(4) VALUE "  MH".
+           03  SUMMARY-MAX-WALL-HEIGHT PIC -Z9.
+           03  FILLER                  PIC X(4) VALUE "  TW".
+           03  SUMMARY-TOTAL-WATER     PIC ZZZZ9.
+
+       01  EXCEPTION-LINE.
+           03  EXCEPTION-SITE-ID       PIC X(10).
+           03  FILLER                  PIC X(2) VALUE "  ".
+           03  EXCEPTION-REASON        PIC X(50).
+
+       01  DEPTH-COLUMN-NO             PIC 9(4) COMP.
+
+       01  DEPTH-LINE.
+           03  DEPTH-SITE-ID           PIC X(10).
+           03  FILLER                  PIC X(4) VALUE "  CL".
+           03  DEPTH-COLUMN-DISPLAY    PIC ZZZ9.
+           03  FILLER                  PIC X(4) VALUE "  DP".
+           03  DEPTH-VALUE-DISPLAY     PIC ZZZ9.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM READ-CHECKPOINT.
+           OPEN INPUT ELEVATION-SURVEY-FILE.
+           IF LAST-CHECKPOINT-COUNT > 0 THEN
+              PERFORM SKIP-CHECKPOINTED-RECORDS
+              MOVE LAST-CHECKPOINT-COUNT TO RECORDS-READ
+              OPEN EXTEND SUMMARY-REPORT-FILE
+              OPEN EXTEND EXCEPTION-REPORT-FILE
+              OPEN EXTEND DEPTH-REPORT-FILE
+           ELSE
+              OPEN OUTPUT SUMMARY-REPORT-FILE
+              OPEN OUTPUT EXCEPTION-REPORT-FILE
+              OPEN OUTPUT DEPTH-REPORT-FILE
+           END-IF.
+
+           IF NOT END-OF-FILE THEN
+              PERFORM READ-SURVEY-RECORD
+           END-IF.
+           PERFORM PROCESS-SURVEY-RECORD
+                   UNTIL END-OF-FILE.
+
+           CLOSE ELEVATION-SURVEY-FILE.
+           CLOSE SUMMARY-REPORT-FILE.
+           CLOSE EXCEPTION-REPORT-FILE.
+           CLOSE DEPTH-REPORT-FILE.
+           PERFORM RESET-CHECKPOINT.
+           DISPLAY "COUNTBATCH COMPLETE.  RECORDS READ = " RECORDS-READ.
+           DISPLAY "RECORDS REJECTED = " RECORDS-REJECTED.
+           STOP RUN.
+
+       READ-SURVEY-RECORD.
+           READ ELEVATION-SURVEY-FILE
+               AT END
+                   MOVE "Y" TO END-OF-FILE-SWITCH
+               NOT AT END
+                   ADD 1 TO RECORDS-READ
+           END-READ.
+
+       PROCESS-SURVEY-RECORD.
+           MOVE SURVEY-SITE-ID TO CW-SITE-ID.
+           SET CW-REPORT-PER-COLUMN TO TRUE.
+           MOVE SURVEY-INPUT-FORMAT TO CW-INPUT-FORMAT.
+           IF CW-FORMAT-FIXED THEN
+              MOVE SURVEY-FIXED-COL-COUNT TO CW-FIXED-COLUMN-COUNT
+           ELSE
+              MOVE 0 TO CW-FIXED-COLUMN-COUNT
+           END-IF.
+           CALL "COUNTWATER" USING SURVEY-PROFILE-DATA
+                                   CALL-TOTAL-WATER
+                                   CW-CONTROL-BLOCK.
+           IF CW-STATUS-REJECTED THEN
+              ADD 1 TO RECORDS-REJECTED
+              PERFORM WRITE-EXCEPTION-LINE
+           ELSE
+              PERFORM WRITE-SUMMARY-LINE
+              PERFORM WRITE-DEPTH-REPORT-LINES
+           END-IF.
+           PERFORM WRITE-CHECKPOINT.
+           PERFORM READ-SURVEY-RECORD.
+
+      *********
+      * READS THE LAST CHECKPOINT ON STARTUP, IF ANY, SO A RUN THAT
+      * ABENDED PARTWAY THROUGH CAN PICK UP WHERE IT LEFT OFF INSTEAD
+      * OF REPROCESSING THE WHOLE DATASET.  NO CHECKPOINT ON DISK
+      * (STATUS 35, OR A FRESH RUN'S RESET RECORD OF ZERO) MEANS START
+      * FROM THE BEGINNING, THE SAME AS IF THIS PARAGRAPH HAD NEVER RUN.
+      *********
+       READ-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF CHECKPOINT-FILE-NOT-FOUND THEN
+              MOVE 0 TO LAST-CHECKPOINT-COUNT
+           ELSE
+              READ CHECKPOINT-FILE
+                  AT END
+                      MOVE 0 TO LAST-CHECKPOINT-COUNT
+                  NOT AT END
+                      MOVE CKPT-RECORDS-READ TO LAST-CHECKPOINT-COUNT
+                      MOVE CKPT-RECORDS-REJECTED TO RECORDS-REJECTED
+              END-READ
+              CLOSE CHECKPOINT-FILE
+           END-IF.
+
+      *********
+      * DISCARDS THE RECORDS THE LAST RUN ALREADY GOT THROUGH SO
+      * PROCESS-SURVEY-RECORD PICKS UP AT THE FIRST UNPROCESSED ONE.
+      *********
+       SKIP-CHECKPOINTED-RECORDS.
+           PERFORM VARYING SKIP-COUNTER FROM 1 BY 1
+                   UNTIL SKIP-COUNTER > LAST-CHECKPOINT-COUNT
+               READ ELEVATION-SURVEY-FILE
+                   AT END
+                       MOVE "Y" TO END-OF-FILE-SWITCH
+               END-READ
+           END-PERFORM.
+
+      *********
+      * REWRITES DD CWCKPT WITH THE CURRENT POSITION AFTER EVERY
+      * RECORD, SO THE CHECKPOINT NEVER FALLS BEHIND WHAT HAS ACTUALLY
+      * BEEN WRITTEN TO ELEVOUT/EXCPRPT/DEPTHRPT - A RESTART MUST SKIP
+      * EXACTLY AS MANY RECORDS AS THOSE REPORTS ALREADY HOLD, NOT JUST
+      * AS MANY AS THE LAST PERIODIC CHECKPOINT REMEMBERED.  THE FILE
+      * HOLDS A SINGLE RECORD, SO IT IS REOPENED OUTPUT (NOT EXTEND)
+      * EACH TIME TO REPLACE THE PRIOR POSITION RATHER THAN ACCUMULATE
+      * ONE LINE PER CHECKPOINT.
+      *********
+       WRITE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           MOVE RECORDS-READ     TO CKPT-RECORDS-READ.
+           MOVE RECORDS-REJECTED TO CKPT-RECORDS-REJECTED.
+           WRITE CHECKPOINT-RECORD.
+           CLOSE CHECKPOINT-FILE.
+
+      *********
+      * A CLEAN FINISH NEEDS NO RESTART, SO THE CHECKPOINT IS RESET TO
+      * ZERO RATHER THAN LEFT POINTING PAST THE END OF THE DATASET -
+      * THE NEXT FULL RUN (TOMORROW'S SURVEY FILE) MUST START AT
+      * RECORD ONE, NOT BE TREATED AS A RESTART OF TODAY'S.
+      *********
+       RESET-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           MOVE 0 TO CKPT-RECORDS-READ.
+           MOVE 0 TO CKPT-RECORDS-REJECTED.
+           WRITE CHECKPOINT-RECORD.
+           CLOSE CHECKPOINT-FILE.
+
+       WRITE-SUMMARY-LINE.
+           MOVE SPACES TO SUMMARY-LINE.
+           MOVE SURVEY-SITE-ID        TO SUMMARY-SITE-ID.
+           MOVE CW-MAX-WALL-HEIGHT    TO SUMMARY-MAX-WALL-HEIGHT.
+           MOVE CALL-TOTAL-WATER      TO SUMMARY-TOTAL-WATER.
+           WRITE SUMMARY-RECORD FROM SUMMARY-LINE.
+
+       WRITE-EXCEPTION-LINE.
+           MOVE SPACES TO EXCEPTION-LINE.
+           MOVE SURVEY-SITE-ID  TO EXCEPTION-SITE-ID.
+           MOVE CW-REJECT-REASON TO EXCEPTION-REASON.
+           WRITE EXCEPTION-RECORD FROM EXCEPTION-LINE.
+
+       WRITE-DEPTH-REPORT-LINES.
+           PERFORM VARYING DEPTH-COLUMN-NO FROM 1 BY 1
+                   UNTIL DEPTH-COLUMN-NO > CW-COLUMN-COUNT
+               IF CW-COLUMN-DEPTH(DEPTH-COLUMN-NO) > 0 THEN
+                  PERFORM WRITE-DEPTH-REPORT-LINE
+               END-IF
+           END-PERFORM.
+
+       WRITE-DEPTH-REPORT-LINE.
+           MOVE SPACES TO DEPTH-LINE.
+           MOVE SURVEY-SITE-ID              TO DEPTH-SITE-ID.
+           MOVE DEPTH-COLUMN-NO              TO DEPTH-COLUMN-DISPLAY.
+           MOVE CW-COLUMN-DEPTH(DEPTH-COLUMN-NO)
+                                              TO DEPTH-VALUE-DISPLAY.
+           WRITE DEPTH-RECORD FROM DEPTH-LINE.
+
+       END PROGRAM COUNTBATCH.
