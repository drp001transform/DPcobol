@@ -4,18 +4,99 @@
       * Date: 24th JULY 2019
       * Purpose: TO SOLVE TRAPPED RAIN WATER PROBLEM IN COBOL
       * Tectonics: cobc
+      * Modification History:
+      *   09-AUG-2026  DP  Added CW-CONTROL-BLOCK linkage parameter
+      *                    (COPY CWCNTL) carrying site id, returned max
+      *                    wall height, and a reject status/reason.
+      *                    ELEVATION-COLUMN values are now validated
+      *                    before use instead of being silently
+      *                    truncated/wrapped; TOTAL-WATER is likewise
+      *                    protected against overflow.  Out-of-range
+      *                    input is reported back via CW-STATUS-CODE /
+      *                    CW-REJECT-REASON rather than processed.
+      *   09-AUG-2026  DP  Raised the profile limit from 100 columns /
+      *                    120 bytes to 500 columns / 2000 bytes so
+      *                    wider site surveys process in full instead
+      *                    of being truncated at column 100.
+      *   09-AUG-2026  DP  Added CW-REPORT-PER-COLUMN mode: when
+      *                    requested, the standing-water depth added
+      *                    to each column during the row sweep is
+      *                    accumulated into CW-COLUMN-DEPTH instead of
+      *                    only feeding the site-wide TOTAL-WATER.  The
+      *                    depth for a valley is only credited to its
+      *                    columns once a righthand wall closes it, to
+      *                    match POTENTIAL-WATER only being added to
+      *                    TOTAL-WATER at that same point - an open
+      *                    valley with no closing wall contributes to
+      *                    neither.
+      *   09-AUG-2026  DP  Added DD CWRUNLOG: every call now appends a
+      *                    timestamped line (site id, MAX-WALL-HEIGHT,
+      *                    TOTAL-WATER) to the run log, so a batch run
+      *                    can be traced call by call after the job
+      *                    finishes instead of relying on the DISPLAY
+      *                    of "Total water =" scrolling off in the
+      *                    batch output.
+      *   09-AUG-2026  DP  ELEVATION-COLUMN, MAX-WALL-HEIGHT and the
+      *                    new MIN-ELEVATION are now signed (PIC S99)
+      *                    so a profile with a basement, sump or
+      *                    retention-pond section below the zero datum
+      *                    computes correctly instead of having its
+      *                    below-grade points clipped to zero.  The
+      *                    unpack loop recognises a leading "-" on an
+      *                    elevation value; the row sweep now runs down
+      *                    to MIN-ELEVATION instead of stopping at 0.
+      *                    FINAL-NON-ZERO-COLUMN (an artifact of the
+      *                    100-column table this program used to have)
+      *                    is replaced by REAL-COLUMN-COUNT, which is
+      *                    exact and does not mis-trim a profile whose
+      *                    real last value happens to be zero or
+      *                    negative.
+      *   09-AUG-2026  DP  Added CW-INPUT-FORMAT support: the unpack
+      *                    loop now branches on CW-INPUT-FORMAT to read
+      *                    pipe-delimited (CW-FORMAT-PIPE) or fixed-
+      *                    width two-character-per-reading (CW-FORMAT-
+      *                    FIXED) survey strings, in addition to the
+      *                    comma-delimited format it has always read.
+      *                    Fixed-width profiles carry no delimiter to
+      *                    count, so CW-FIXED-COLUMN-COUNT tells
+      *                    COUNTWATER how many readings are packed into
+      *                    ELEVATION-MAP-INPUT.
       *****************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. COUNTWATER IS INITIAL PROGRAM.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RUN-LOG-FILE            ASSIGN TO "CWRUNLOG"
+                   ORGANIZATION LINE SEQUENTIAL
+                   FILE STATUS IS RUN-LOG-FILE-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  RUN-LOG-FILE.
+       01  RUN-LOG-RECORD                 PIC X(80).
 
        WORKING-STORAGE SECTION.
 
+       01  RUN-LOG-LINE.
+           03  RL-RUN-DATE             PIC 9(8).
+           03  FILLER                  PIC X(1) VALUE SPACE.
+           03  RL-RUN-TIME             PIC 9(8).
+           03  FILLER                  PIC X(2) VALUE SPACES.
+           03  RL-SITE-ID              PIC X(10).
+           03  FILLER                  PIC X(4) VALUE "  MH".
+           03  RL-MAX-WALL-HEIGHT      PIC -Z9.
+           03  FILLER                  PIC X(4) VALUE "  TW".
+           03  RL-TOTAL-WATER          PIC ZZZZ9.
+
+       01  RUN-LOG-FILE-STATUS         PIC XX.
+           88  RUN-LOG-FILE-NOT-FOUND  VALUE "35".
+           88  RUN-LOG-IO-OK           VALUE "00".
+
        01  ELEVATION-MAP.
-           03  ELEVATION-COLUMN        PIC 99 OCCURS 100.
-           03  MAX-WALL-HEIGHT         PIC 99 VALUE 0.
-           03  FINAL-NON-ZERO-COLUMN   PIC 99 VALUE 0.
+           03  ELEVATION-COLUMN        PIC S99 OCCURS 500.
+           03  MAX-WALL-HEIGHT         PIC S99 VALUE 0.
+           03  MIN-ELEVATION           PIC S99 VALUE 0.
        01  CONTROL-FIELDS.
            03  STRING-PTR              PIC 9(4) COMP VALUE 1.
            03  POTENTIAL-WATER         PIC 9(4) COMP.
@@ -23,48 +104,317 @@
            03  ROW-LEVEL               PIC S9(4) COMP.
            03  WALL-INDICATOR          PIC X.
                88 NO-WALL-YET          VALUE " ".
-               88 LEFTHAND-WALL-HAS-BEEN-FOUND  
+               88 LEFTHAND-WALL-HAS-BEEN-FOUND
                                        VALUE "L".
+           03  SEGMENT-START-COLUMN    PIC 9(4) COMP.
+           03  SEGMENT-COLUMN-NO       PIC 9(4) COMP.
+           03  VALIDATION-SWITCH       PIC X VALUE "N".
+               88 VALIDATION-FAILED    VALUE "Y".
+           03  DELIMITER-CHAR          PIC X VALUE ",".
+
+       01  FIXED-WIDTH-FIELDS.
+           03  FIXED-WIDTH             PIC 9 VALUE 2.
+           03  FIXED-FIELD-START       PIC 9(4) COMP.
+
+       01  RAW-ELEVATION-FIELDS.
+           03  RAW-ELEV-TEXT           PIC X(5).
+           03  RAW-ELEV-LEN            PIC 9(4) COMP.
+           03  COLUMN-NO-DISPLAY       PIC 9(4).
+           03  DELIMITER-COUNT         PIC 9(4) COMP.
+           03  REAL-COLUMN-COUNT       PIC 9(4) COMP.
+           03  TRUE-ELEV-LEN           PIC 9(4) COMP.
+           03  ELEV-SIGN               PIC X.
+               88 ELEV-IS-NEGATIVE     VALUE "-".
+           03  ELEV-MAG-START          PIC 9(4) COMP.
+           03  ELEV-MAG-LEN            PIC 9(4) COMP.
+           03  ELEV-MAGNITUDE          PIC 99.
 
        LINKAGE SECTION.
-       01  ELEVATION-MAP-INPUT         PIC X(120).
+       01  ELEVATION-MAP-INPUT         PIC X(2000).
        01  TOTAL-WATER                 PIC 9(4) COMP.
+       COPY CWCNTL.
 
        PROCEDURE DIVISION USING        ELEVATION-MAP-INPUT
-                                       TOTAL-WATER.
+                                       TOTAL-WATER
+                                       CW-CONTROL-BLOCK.
        MAIN-PROCEDURE.
       *********
       * First step is to unpack the comma delimited values into an array
-      ********* 
+      *********
            MOVE 0 TO TOTAL-WATER.
->          PERFORM VARYING COLUMN-NO FROM 1 BY 1 UNTIL COLUMN-NO > 99
-> >            UNSTRING ELEVATION-MAP-INPUT
-                   DELIMITED BY ',' INTO ELEVATION-COLUMN(COLUMN-NO)
-> >                WITH POINTER STRING-PTR
-               IF ELEVATION-COLUMN(COLUMN-NO) > MAX-WALL-HEIGHT THEN
-                  MOVE ELEVATION-COLUMN(COLUMN-NO) TO MAX-WALL-HEIGHT
+      *********
+      * MAX-WALL-HEIGHT/MIN-ELEVATION START AT OPPOSITE SENTINEL ENDS
+      * OF THE PIC S99 RANGE, NOT AT ZERO, SO A PROFILE THAT IS
+      * ENTIRELY BELOW (OR ENTIRELY ABOVE) THE ZERO DATUM STILL COMES
+      * OUT WITH THE RIGHT MAX/MIN ONCE THE UNPACK LOOP BELOW HAS SEEN
+      * ITS FIRST REAL VALUE.
+      *********
+           MOVE -99 TO MAX-WALL-HEIGHT.
+           MOVE 99 TO MIN-ELEVATION.
+           SET CW-STATUS-OK TO TRUE.
+           MOVE SPACES TO CW-REJECT-REASON.
+           MOVE "N" TO VALIDATION-SWITCH.
+
+      *********
+      * WORK OUT HOW MANY VALUES ARE ACTUALLY PRESENT SO THE UNPACK
+      * LOOP BELOW STOPS AT THE REAL DATA INSTEAD OF RUNNING ON INTO
+      * THE TRAILING SPACES OF ELEVATION-MAP-INPUT.  A FIXED-WIDTH
+      * PROFILE CARRIES NO DELIMITER TO COUNT, SO ITS COLUMN COUNT
+      * COMES FROM THE CONTROL BLOCK INSTEAD - AND MUST BE REJECTED,
+      * NOT SILENTLY RUN AS AN EMPTY PROFILE, WHEN A CALLER FORGETS TO
+      * SET IT: WITH REAL-COLUMN-COUNT LEFT AT 0 THE UNPACK LOOP BELOW
+      * WOULD NEVER RUN, LEAVING MAX-WALL-HEIGHT/MIN-ELEVATION AT THEIR
+      * -99/99 SENTINEL SEED VALUES AND RETURNING THEM AS IF THEY WERE
+      * A GENUINE (AND BOGUS) RESULT.
+      *********
+           IF CW-FORMAT-FIXED THEN
+              IF CW-FIXED-COLUMN-COUNT NOT > 0 THEN
+                 MOVE "Y" TO VALIDATION-SWITCH
+                 SET CW-STATUS-REJECTED TO TRUE
+                 MOVE "CW-FIXED-COLUMN-COUNT NOT SET"
+                      TO CW-REJECT-REASON
+              END-IF
+              MOVE CW-FIXED-COLUMN-COUNT TO REAL-COLUMN-COUNT
+           ELSE
+              IF CW-FORMAT-PIPE THEN
+                 MOVE "|" TO DELIMITER-CHAR
+              ELSE
+                 MOVE "," TO DELIMITER-CHAR
+              END-IF
+              MOVE 0 TO DELIMITER-COUNT
+              INSPECT ELEVATION-MAP-INPUT TALLYING DELIMITER-COUNT
+                      FOR ALL DELIMITER-CHAR
+              COMPUTE REAL-COLUMN-COUNT = DELIMITER-COUNT + 1
+           END-IF.
+           IF REAL-COLUMN-COUNT > 500 THEN
+              MOVE "Y" TO VALIDATION-SWITCH
+              SET CW-STATUS-REJECTED TO TRUE
+              MOVE "PROFILE EXCEEDS 500 COLUMNS" TO CW-REJECT-REASON
+              MOVE 500 TO REAL-COLUMN-COUNT
+           END-IF.
+           MOVE REAL-COLUMN-COUNT TO CW-COLUMN-COUNT.
+
+           IF CW-REPORT-PER-COLUMN THEN
+              INITIALIZE CW-COLUMN-DEPTHS
+           END-IF.
+
+           PERFORM VARYING COLUMN-NO FROM 1 BY 1
+                   UNTIL COLUMN-NO > REAL-COLUMN-COUNT OR
+                         VALIDATION-FAILED
+               IF CW-FORMAT-FIXED THEN
+                  PERFORM UNPACK-FIXED-WIDTH-FIELD
+               ELSE
+                  UNSTRING ELEVATION-MAP-INPUT
+                      DELIMITED BY DELIMITER-CHAR
+                      INTO RAW-ELEV-TEXT COUNT IN RAW-ELEV-LEN
+                      WITH POINTER STRING-PTR
+               END-IF
+               PERFORM VALIDATE-ELEVATION-VALUE
+               IF NOT VALIDATION-FAILED THEN
+                  IF ELEV-IS-NEGATIVE THEN
+                     COMPUTE ELEVATION-COLUMN(COLUMN-NO) =
+                             0 - ELEV-MAGNITUDE
+                  ELSE
+                     MOVE ELEV-MAGNITUDE TO ELEVATION-COLUMN(COLUMN-NO)
+                  END-IF
+                  IF ELEVATION-COLUMN(COLUMN-NO) > MAX-WALL-HEIGHT THEN
+                     MOVE ELEVATION-COLUMN(COLUMN-NO) TO MAX-WALL-HEIGHT
+                  END-IF
+                  IF ELEVATION-COLUMN(COLUMN-NO) < MIN-ELEVATION THEN
+                     MOVE ELEVATION-COLUMN(COLUMN-NO) TO MIN-ELEVATION
+                  END-IF
                END-IF
-               IF ELEVATION-COLUMN(COLUMN-NO) > 0 THEN
-                  MOVE COLUMN-NO TO FINAL-NON-ZERO-COLUMN
-               END-IF 
-> >        END-PERFORM.
+           END-PERFORM.
 
+           IF VALIDATION-FAILED THEN
+              MOVE 0 TO TOTAL-WATER
+              MOVE 0 TO MAX-WALL-HEIGHT
+           ELSE
       *********
       * Count WATER BY EVALUATING EACH ROW OF THE IMPLIED ELEVATION
-      * MAP, WORKING FROM HIGHEST POINT DOWN. 
-      ********* 
-           PERFORM COUNT-WATER-IN-ROW
-                   VARYING ROW-LEVEL FROM MAX-WALL-HEIGHT BY -1 UNTIL
-                       ROW-LEVEL < 0.
+      * MAP, WORKING FROM HIGHEST POINT DOWN TO THE LOWEST ELEVATION
+      * PRESENT (WHICH MAY BE BELOW THE ZERO DATUM).
+      *********
+              PERFORM COUNT-WATER-IN-ROW
+                      VARYING ROW-LEVEL FROM MAX-WALL-HEIGHT BY -1 UNTIL
+                          ROW-LEVEL < MIN-ELEVATION OR VALIDATION-FAILED
+              IF VALIDATION-FAILED THEN
+                 MOVE 0 TO TOTAL-WATER
+              END-IF
+           END-IF.
+
+           MOVE MAX-WALL-HEIGHT TO CW-MAX-WALL-HEIGHT.
            DISPLAY "Total water = ".
            DISPLAY TOTAL-WATER.
+           PERFORM WRITE-RUN-LOG-LINE.
            EXIT PROGRAM.
 
+      *********
+      * APPENDS ONE LINE TO THE RUN LOG FOR THIS INVOCATION.  THE FILE
+      * IS OPENED EXTEND AND CLOSED AGAIN ON EVERY CALL RATHER THAN
+      * LEFT OPEN ACROSS CALLS, SINCE COUNTWATER IS INITIAL PROGRAM AND
+      * CANNOT RELY ON ITS OWN FILE STATUS SURVIVING FROM ONE CALL TO
+      * THE NEXT.  THE FIRST CALL OF A RUN FINDS NO RUN LOG ON DISK YET
+      * (STATUS 35), SO THAT CALL OPENS IT OUTPUT TO CREATE IT INSTEAD.
+      *
+      * CW-SITE-ID IS CALLER-SUPPLIED AND SOME CALLERS LEAVE IT
+      * UNPOPULATED; AN UNINITIALISED WORKING-STORAGE ALPHANUMERIC
+      * FIELD IS NOT GUARANTEED TO COME UP SPACE-FILLED, AND A LOW-
+      * VALUE BYTE IN RUN-LOG-RECORD MAKES THE WRITE BELOW FAIL (LINE
+      * SEQUENTIAL REJECTS CONTROL CHARACTERS), SO RL-SITE-ID IS
+      * SANITISED BEFORE THE WRITE RATHER THAN TRUSTING THE CALLER.
+      * THE WRITE'S OWN STATUS IS THEN CHECKED SO A FAILURE IS VISIBLE
+      * INSTEAD OF SILENTLY LEAVING THE RUN LOG SHORT.
+      *********
+       WRITE-RUN-LOG-LINE.
+           OPEN EXTEND RUN-LOG-FILE.
+           IF RUN-LOG-FILE-NOT-FOUND THEN
+              OPEN OUTPUT RUN-LOG-FILE
+           END-IF.
+           MOVE SPACES TO RUN-LOG-LINE.
+           ACCEPT RL-RUN-DATE FROM DATE YYYYMMDD.
+           ACCEPT RL-RUN-TIME FROM TIME.
+           MOVE CW-SITE-ID           TO RL-SITE-ID.
+           INSPECT RL-SITE-ID REPLACING ALL LOW-VALUE BY SPACE.
+           MOVE MAX-WALL-HEIGHT      TO RL-MAX-WALL-HEIGHT.
+           MOVE TOTAL-WATER          TO RL-TOTAL-WATER.
+           WRITE RUN-LOG-RECORD FROM RUN-LOG-LINE.
+           IF NOT RUN-LOG-IO-OK THEN
+              DISPLAY "WRITE-RUN-LOG-LINE: WRITE FAILED, STATUS = "
+                      RUN-LOG-FILE-STATUS
+           END-IF.
+           CLOSE RUN-LOG-FILE.
+
+      *********
+      * VALIDATES THE RAW TEXT PULLED OFF BY THE UNSTRING ABOVE BEFORE
+      * IT IS MOVED INTO ELEVATION-COLUMN, WHICH IS NOW PIC S99 (SEE
+      * THE SIGN HANDLING BELOW).  A VALUE THAT IS NON-NUMERIC OR TOO
+      * WIDE FOR TWO MAGNITUDE DIGITS WOULD OTHERWISE BE SILENTLY
+      * TRUNCATED/WRAPPED BY THE MOVE.
+      *
+      * RAW-ELEV-LEN (UNSTRING'S COUNT IN) IS NOT USED TO MEASURE THE
+      * VALUE'S WIDTH: WHEN A VALUE IS THE LAST ONE IN THE RECORD,
+      * UNSTRING HAS NO FOLLOWING COMMA TO STOP AT AND SO COUNTS ALL
+      * THE WAY TO THE END OF ELEVATION-MAP-INPUT, INCLUDING ITS
+      * TRAILING SPACES.  TRUE-ELEV-LEN IS FOUND INSTEAD BY LOCATING
+      * THE FIRST TRAILING SPACE WITHIN THE CAPTURED TEXT ITSELF.
+      *
+      * A LEADING "-" IS RECOGNISED SO BELOW-GRADE (NEGATIVE) SITE
+      * SECTIONS CAN BE SUPPLIED.  ELEV-MAG-LEN IS THE WIDTH OF THE
+      * DIGITS AFTER ANY SIGN; ELEV-MAGNITUDE IS THOSE DIGITS MOVED TO
+      * A PLAIN PIC 99 FIELD FOR MAIN-PROCEDURE TO APPLY THE SIGN TO
+      * WHEN BUILDING ELEVATION-COLUMN, SINCE A MOVE OF ALPHANUMERIC
+      * TEXT CONTAINING A "-" DOES NOT ITSELF SIGN A NUMERIC RECEIVER.
+      *
+      * A FIXED-WIDTH (CW-FORMAT-FIXED) READING IS ONLY TWO CHARACTERS
+      * WIDE, SO A SIGN CHARACTER LEAVES ROOM FOR ONLY ONE MAGNITUDE
+      * DIGIT - A GENUINE TWO-DIGIT BELOW-GRADE READING (E.G. "-13")
+      * NEEDS THREE CHARACTERS AND DOES NOT FIT THE SLOT.  RATHER THAN
+      * SILENTLY ACCEPT A ONE-DIGIT VALUE THAT MIGHT ACTUALLY BE A
+      * TRUNCATED TWO-DIGIT ONE (AND LEAVE EVERY READING AFTER IT
+      * MISALIGNED), A "-" IN A FIXED-WIDTH SLOT IS REJECTED OUTRIGHT -
+      * THE FORMAT HAS NO SPARE CHARACTER POSITION TO CARRY A SIGN.
+      *********
+      * PULLS THE NEXT READING OUT OF A FIXED-WIDTH (CW-FORMAT-FIXED)
+      * PROFILE STRING BY REFERENCE MODIFICATION INSTEAD OF UNSTRING,
+      * SINCE THERE IS NO DELIMITER BETWEEN READINGS TO STOP AT.  THE
+      * MOVE INTO RAW-ELEV-TEXT (PIC X(5)) SPACE-PADS POSITIONS 3-5
+      * JUST AS AN UNSTRUNG COMMA/PIPE-DELIMITED VALUE WOULD, SO
+      * VALIDATE-ELEVATION-VALUE NEEDS NO FURTHER UNPACKING CHANGE TO
+      * HANDLE EITHER (BEYOND THE FIXED-WIDTH SIGN CHECK ABOVE).
+      *********
+       UNPACK-FIXED-WIDTH-FIELD.
+           COMPUTE FIXED-FIELD-START =
+                   (COLUMN-NO - 1) * FIXED-WIDTH + 1.
+           MOVE ELEVATION-MAP-INPUT(FIXED-FIELD-START:FIXED-WIDTH)
+                TO RAW-ELEV-TEXT.
+           MOVE FIXED-WIDTH TO RAW-ELEV-LEN.
+
+      *********
+       VALIDATE-ELEVATION-VALUE.
+           MOVE COLUMN-NO TO COLUMN-NO-DISPLAY.
+           MOVE SPACE TO ELEV-SIGN.
+           IF RAW-ELEV-TEXT(1:1) = SPACE THEN
+              MOVE 0 TO TRUE-ELEV-LEN
+           ELSE
+              IF RAW-ELEV-TEXT(2:1) = SPACE THEN
+                 MOVE 1 TO TRUE-ELEV-LEN
+              ELSE
+                 IF RAW-ELEV-TEXT(3:1) = SPACE THEN
+                    MOVE 2 TO TRUE-ELEV-LEN
+                 ELSE
+                    IF RAW-ELEV-TEXT(4:1) = SPACE THEN
+                       MOVE 3 TO TRUE-ELEV-LEN
+                    ELSE
+                       IF RAW-ELEV-TEXT(5:1) = SPACE THEN
+                          MOVE 4 TO TRUE-ELEV-LEN
+                       ELSE
+                          MOVE 5 TO TRUE-ELEV-LEN
+                       END-IF
+                    END-IF
+                 END-IF
+              END-IF
+           END-IF.
+
+           IF CW-FORMAT-FIXED AND RAW-ELEV-TEXT(1:1) = "-" THEN
+              MOVE "Y" TO VALIDATION-SWITCH
+              SET CW-STATUS-REJECTED TO TRUE
+              STRING "FIXED-WIDTH CANNOT CARRY A SIGN AT COLUMN "
+                      COLUMN-NO-DISPLAY
+                      DELIMITED BY SIZE INTO CW-REJECT-REASON
+           ELSE
+              IF TRUE-ELEV-LEN = 0 THEN
+                 MOVE "Y" TO VALIDATION-SWITCH
+                 SET CW-STATUS-REJECTED TO TRUE
+                 STRING "MISSING ELEVATION VALUE AT COLUMN "
+                         COLUMN-NO-DISPLAY
+                         DELIMITED BY SIZE INTO CW-REJECT-REASON
+              ELSE
+                 IF RAW-ELEV-TEXT(1:1) = "-" THEN
+                    MOVE "-" TO ELEV-SIGN
+                    COMPUTE ELEV-MAG-LEN = TRUE-ELEV-LEN - 1
+                    MOVE 2 TO ELEV-MAG-START
+                 ELSE
+                    MOVE TRUE-ELEV-LEN TO ELEV-MAG-LEN
+                    MOVE 1 TO ELEV-MAG-START
+                 END-IF
+
+                 IF ELEV-MAG-LEN = 0 THEN
+                    MOVE "Y" TO VALIDATION-SWITCH
+                    SET CW-STATUS-REJECTED TO TRUE
+                    STRING "NON-NUMERIC ELEVATION VALUE AT COLUMN "
+                            COLUMN-NO-DISPLAY
+                            DELIMITED BY SIZE INTO CW-REJECT-REASON
+                 ELSE
+                    IF ELEV-MAG-LEN > 2 OR
+                       (TRUE-ELEV-LEN = 5 AND RAW-ELEV-LEN > 5) THEN
+                       MOVE "Y" TO VALIDATION-SWITCH
+                       SET CW-STATUS-REJECTED TO TRUE
+                       STRING "ELEVATION VALUE EXCEEDS 99 AT COLUMN "
+                               COLUMN-NO-DISPLAY
+                               DELIMITED BY SIZE INTO CW-REJECT-REASON
+                    ELSE
+                      IF RAW-ELEV-TEXT(ELEV-MAG-START:ELEV-MAG-LEN)
+                            IS NOT NUMERIC THEN
+                         MOVE "Y" TO VALIDATION-SWITCH
+                         SET CW-STATUS-REJECTED TO TRUE
+                         STRING "NON-NUMERIC ELEVATION VALUE AT COLUMN "
+                                COLUMN-NO-DISPLAY
+                                DELIMITED BY SIZE INTO CW-REJECT-REASON
+                      ELSE
+                         MOVE RAW-ELEV-TEXT(ELEV-MAG-START:ELEV-MAG-LEN)
+                              TO ELEV-MAGNITUDE
+                      END-IF
+                    END-IF
+                 END-IF
+              END-IF
+           END-IF.
+
        COUNT-WATER-IN-ROW.
            MOVE 0 TO POTENTIAL-WATER.
            MOVE " " TO WALL-INDICATOR.
-           PERFORM VARYING COLUMN-NO FROM 1 BY 1 
-                   UNTIL COLUMN-NO > FINAL-NON-ZERO-COLUMN
+           PERFORM VARYING COLUMN-NO FROM 1 BY 1
+                   UNTIL COLUMN-NO > REAL-COLUMN-COUNT
                IF ELEVATION-COLUMN(COLUMN-NO) >=
                    ROW-LEVEL THEN
                        PERFORM PROCESS-WALL-BLOCK
@@ -75,16 +425,39 @@
        PROCESS-WALL-BLOCK.
       *********
       *  THIS BLOCK MAY CLOSE A VALLEY & THERE WILL BE SOME POTENTIAL
-      *  WATER TO TOTAL UP, OR IT MAY BE THE START OF A VALLEY IN WHICH 
+      *  WATER TO TOTAL UP, OR IT MAY BE THE START OF A VALLEY IN WHICH
       *  CASE POTENTIAL WATER IS ZERO SO NO HARM TO ADD IT EITHER WAY.
       *  IT COULD ALSO CLOSE A VALLEY AND START A NEW ONE.
       *********
-           ADD POTENTIAL-WATER TO TOTAL-WATER.
+           IF CW-REPORT-PER-COLUMN AND POTENTIAL-WATER > 0 THEN
+              PERFORM COMMIT-SEGMENT-DEPTHS
+           END-IF.
+           ADD POTENTIAL-WATER TO TOTAL-WATER
+               ON SIZE ERROR
+                   MOVE "Y" TO VALIDATION-SWITCH
+                   SET CW-STATUS-REJECTED TO TRUE
+                   MOVE "TOTAL WATER OVERFLOWS 9999" TO CW-REJECT-REASON
+           END-ADD.
            MOVE 0 TO POTENTIAL-WATER.
            MOVE "L" TO WALL-INDICATOR.
+           COMPUTE SEGMENT-START-COLUMN = COLUMN-NO + 1.
 
        PROCESS-NON-WALL-BLOCK.
            IF LEFTHAND-WALL-HAS-BEEN-FOUND THEN
-               ADD 1 TO POTENTIAL-WATER.
+               ADD 1 TO POTENTIAL-WATER
+           END-IF.
+
+      *********
+      * CREDITS THE WATER DEPTH JUST TOTALLED INTO POTENTIAL-WATER TO
+      * EACH COLUMN OF THE VALLEY IT CAME FROM, NOW THAT THE VALLEY HAS
+      * BEEN CLOSED BY THE WALL AT COLUMN-NO.  RUN ONLY FROM
+      * PROCESS-WALL-BLOCK, SO A VALLEY THAT NEVER FINDS A CLOSING WALL
+      * CREDITS NO COLUMN, THE SAME AS IT ADDS NOTHING TO TOTAL-WATER.
+      *********
+       COMMIT-SEGMENT-DEPTHS.
+           PERFORM VARYING SEGMENT-COLUMN-NO FROM SEGMENT-START-COLUMN
+                   BY 1 UNTIL SEGMENT-COLUMN-NO >= COLUMN-NO
+               ADD 1 TO CW-COLUMN-DEPTH(SEGMENT-COLUMN-NO)
+           END-PERFORM.
 
        END PROGRAM COUNTWATER.
