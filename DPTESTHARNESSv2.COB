@@ -3,97 +3,118 @@
       * Date: 24th JULY 2019
       * Purpose: TO PROVIDE A TEST HARNESS FOR TRAPPED RAIN WATER
       * Tectonics: cobc
+      * Modification History:
+      *   09-AUG-2026  DP  Calls now pass CW-CONTROL-BLOCK (COPY
+      *                    CWCNTL) as COUNTWATER's third parameter.
+      *                    Test profiles widened to PIC X(2000) to
+      *                    match COUNTWATER's larger ELEVATION-MAP-
+      *                    INPUT.
+      *   09-AUG-2026  DP  Added TEST-NUMBER7, a below-grade (negative
+      *                    elevation) profile, now that COUNTWATER
+      *                    accepts signed elevation values.
+      *   09-AUG-2026  DP  Replaced the fixed TEST-NUMBER1-7/EXPECTED-
+      *                    RESULT1-7 working storage pairs with a loop
+      *                    that reads test cases (profile plus expected
+      *                    result) from DD TESTCASES, so QA can add a
+      *                    new regression case by appending a line to
+      *                    that dataset instead of changing and
+      *                    recompiling this program.  The seven cases
+      *                    that used to be hardcoded here now seed
+      *                    TESTCASES.DAT.
+      *   09-AUG-2026  DP  Each call now sets CW-SITE-ID (TEST plus the
+      *                    test number) before calling COUNTWATER.
+      *                    COUNTWATER's run-log write was silently
+      *                    failing on every call from this harness
+      *                    because CW-SITE-ID was never populated.
+      *   09-AUG-2026  DP  Added TC-INPUT-FORMAT/TC-FIXED-COLUMN-COUNT
+      *                    to TEST-CASE-RECORD so a TESTCASES line can
+      *                    exercise the pipe-delimited and fixed-width
+      *                    formats, not just the original comma format -
+      *                    this suite previously had no way to drive
+      *                    either of those paths through COUNTWATER.
+      *                    Existing TESTCASES lines are shorter than
+      *                    the new record layout, so LINE SEQUENTIAL
+      *                    reads them with both new fields defaulted to
+      *                    SPACES, which TC-FORMAT-COMMA treats the
+      *                    same as an explicit "C" - no change to their
+      *                    behaviour.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. DPTESTHARNESSv3.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TEST-CASE-FILE  ASSIGN TO "TESTCASES"
+                   ORGANIZATION LINE SEQUENTIAL.
+
        DATA DIVISION.
        FILE SECTION.
-       WORKING-STORAGE SECTION.
-
-       01  TEST-NUMBER1                PIC X(120) VALUE
-                                       "0,1,0,2,1,0,1,3,2,1,2,1".
-       01  EXPECTED-RESULT1            PIC 9(4) COMP VALUE 6.
-
-       01  TEST-NUMBER2                PIC X(120) VALUE
-                                       "0,1,0,2,1,0,1,0,1,3,2,1,2,1".
-       01  EXPECTED-RESULT2            PIC 9(4) COMP VALUE 9.
+       FD  TEST-CASE-FILE.
+       01  TEST-CASE-RECORD.
+           03  TC-PROFILE-DATA         PIC X(2000).
+           03  TC-EXPECTED-RESULT      PIC 9(4).
+           03  TC-INPUT-FORMAT         PIC X.
+               88  TC-FORMAT-COMMA     VALUE SPACE "C".
+               88  TC-FORMAT-PIPE      VALUE "P".
+               88  TC-FORMAT-FIXED     VALUE "F".
+           03  TC-FIXED-COLUMN-COUNT   PIC 9(4).
 
-       01  TEST-NUMBER3                PIC X(120) VALUE
-                                       "0,1,0,2,1,0,0,1,0,1,3,2,1,2,1".
-       01  EXPECTED-RESULT3            PIC 9(4) COMP VALUE 11.
-
-       01  TEST-NUMBER4                PIC X(120) VALUE
-                                       "0,1,0,2,1,0,1,3,2,1,2,1,2".
-       01  EXPECTED-RESULT4            PIC 9(4) COMP VALUE 7.
+       WORKING-STORAGE SECTION.
+       01  HARNESS-SWITCHES.
+           03  END-OF-FILE-SWITCH      PIC X VALUE "N".
+               88 END-OF-FILE          VALUE "Y".
 
-       01  TEST-NUMBER5                PIC X(120) VALUE
-                                       "1,0,1,0,2,1,0,1,3,2,1,2,1".
-       01  EXPECTED-RESULT5            PIC 9(4) COMP VALUE 7.
-       
-       01  TEST-NUMBER6                PIC X(120) VALUE
-                                       "0".
-       01  EXPECTED-RESULT6            PIC 9(4) COMP VALUE 0.
+       01  HARNESS-COUNTERS.
+           03  TEST-NUMBER             PIC 9(4) COMP VALUE 0.
+           03  TESTS-PASSED            PIC 9(4) COMP VALUE 0.
+           03  TESTS-FAILED            PIC 9(4) COMP VALUE 0.
 
+       01  TEST-NUMBER-DISPLAY         PIC 9(4).
        01  TEST-RESULT                 PIC 9(4) COMP.
-
-
-
+       COPY CWCNTL.
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-
-
-           CALL  "COUNTWATER" USING    TEST-NUMBER1
-                                       TEST-RESULT.
-           DISPLAY "TEST1".
-           DISPLAY EXPECTED-RESULT1.
-           IF EXPECTED-RESULT1 = TEST-RESULT THEN
-               DISPLAY "PASS"
-              ELSE
-               DISPLAY "FAIL".
-
-           CALL  "COUNTWATER" USING    TEST-NUMBER2
-                                       TEST-RESULT.
-           DISPLAY "TEST2".
-           DISPLAY EXPECTED-RESULT2.
-           IF EXPECTED-RESULT2 = TEST-RESULT THEN
-               DISPLAY "PASS"
-              ELSE
-               DISPLAY "FAIL".
-
-           CALL  "COUNTWATER" USING    TEST-NUMBER3
-                                       TEST-RESULT.
-           DISPLAY "TEST3".
-           DISPLAY EXPECTED-RESULT3.
-           IF EXPECTED-RESULT3 = TEST-RESULT THEN
-               DISPLAY "PASS"
-              ELSE
-               DISPLAY "FAIL".
-           CALL  "COUNTWATER" USING    TEST-NUMBER4
-                                       TEST-RESULT.
-           DISPLAY "TEST4".
-           DISPLAY EXPECTED-RESULT4.
-           IF EXPECTED-RESULT4 = TEST-RESULT THEN
-               DISPLAY "PASS"
-              ELSE
-               DISPLAY "FAIL".
-
-           CALL  "COUNTWATER" USING    TEST-NUMBER5
-                                       TEST-RESULT.
-           DISPLAY "TEST5".
-           DISPLAY EXPECTED-RESULT5.
-           IF EXPECTED-RESULT5 = TEST-RESULT THEN
-               DISPLAY "PASS"
-              ELSE
-               DISPLAY "FAIL".
-
-           CALL  "COUNTWATER" USING    TEST-NUMBER6
-                                       TEST-RESULT.
-           DISPLAY "TEST6".
-           DISPLAY EXPECTED-RESULT6.
-           IF EXPECTED-RESULT6 = TEST-RESULT THEN
+           OPEN INPUT TEST-CASE-FILE.
+           PERFORM READ-TEST-CASE.
+           PERFORM RUN-TEST-CASE
+                   UNTIL END-OF-FILE.
+           CLOSE TEST-CASE-FILE.
+           DISPLAY "TESTS PASSED = " TESTS-PASSED.
+           DISPLAY "TESTS FAILED = " TESTS-FAILED.
+           STOP RUN.
+
+       READ-TEST-CASE.
+           READ TEST-CASE-FILE
+               AT END
+                   MOVE "Y" TO END-OF-FILE-SWITCH
+               NOT AT END
+                   ADD 1 TO TEST-NUMBER
+           END-READ.
+
+       RUN-TEST-CASE.
+           MOVE TEST-NUMBER TO TEST-NUMBER-DISPLAY.
+           MOVE SPACES TO CW-SITE-ID.
+           STRING "TEST" TEST-NUMBER-DISPLAY
+                   DELIMITED BY SIZE INTO CW-SITE-ID.
+           MOVE TC-INPUT-FORMAT TO CW-INPUT-FORMAT.
+           IF CW-FORMAT-FIXED THEN
+              MOVE TC-FIXED-COLUMN-COUNT TO CW-FIXED-COLUMN-COUNT
+           ELSE
+              MOVE 0 TO CW-FIXED-COLUMN-COUNT
+           END-IF.
+           CALL  "COUNTWATER" USING    TC-PROFILE-DATA
+                                       TEST-RESULT
+                                       CW-CONTROL-BLOCK.
+           DISPLAY "TEST " TEST-NUMBER-DISPLAY.
+           DISPLAY TC-EXPECTED-RESULT.
+           IF TC-EXPECTED-RESULT = TEST-RESULT THEN
+               ADD 1 TO TESTS-PASSED
                DISPLAY "PASS"
               ELSE
-               DISPLAY "FAIL".             
+               ADD 1 TO TESTS-FAILED
+               DISPLAY "FAIL"
+           END-IF.
+           PERFORM READ-TEST-CASE.
 
        END PROGRAM DPTESTHARNESSv3.
